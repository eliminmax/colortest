@@ -0,0 +1,75 @@
+      * SPDX-FileCopyrightText: 2023 - 2024 Eli Array Minkoff
+      * SPDX-License-Identifier: GPL-3.0-only
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. colorbatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    List of session/device IDs to validate, one per line - lets
+      *    a whole terminal fleet be run unattended overnight instead
+      *    of invoking colortest by hand, one session at a time.
+           SELECT OPTIONAL SESSION-FILE ASSIGN TO "sessions.lst"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SESSION-FILE.
+       01  SESSION-REC PICTURE X(8).
+
+       WORKING-STORAGE SECTION.
+           01 WS-SESSION-STATUS PICTURE XX.
+           01 WS-EOF-SW PICTURE X VALUE "N".
+               88 WS-EOF VALUE "Y".
+           01 WS-SESSION-COUNT PICTURE 9(4) VALUE 0.
+           01 WS-SESSION-COUNT-ND PICTURE ZZZ9.
+      * Name/value pair used to hand the current session ID to
+      * colortest.cbl across the process boundary, the same
+      * ENVIRONMENT-NAME/VALUE mechanism colortest.cbl already uses to
+      * relax LINE SEQUENTIAL validation for its own report file - a
+      * DISPLAY ... UPON ENVIRONMENT-NAME/VALUE calls setenv() against
+      * the real process environment, so the colortest child invoked
+      * via CALL "SYSTEM" below inherits it same as any other child
+      * process would.
+           01 WS-ENV-NAME PICTURE X(20) VALUE "COLORTEST_SESSION_ID".
+           01 WS-ENV-VALUE PICTURE X(8).
+      * colortest has no loadable-module build step in this repo (only
+      * cobc -x, producing a standalone executable) so it is run here
+      * as a subprocess rather than dynamically CALLed in-process -
+      * see IMPLEMENTATION_STATUS.md req 009 notes.
+           01 WS-COLORTEST-CMD PICTURE X(16) VALUE "./colortest".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT SESSION-FILE.
+           IF WS-SESSION-STATUS = "05"
+               DISPLAY "colorbatch: sessions.lst not found"
+                   END-DISPLAY
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-EOF
+               READ SESSION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SW
+                   NOT AT END
+                       PERFORM RUN-SESSION-PARA
+               END-READ
+           END-PERFORM.
+
+           CLOSE SESSION-FILE.
+           MOVE WS-SESSION-COUNT TO WS-SESSION-COUNT-ND.
+           DISPLAY "colorbatch: ran " FUNCTION TRIM(WS-SESSION-COUNT-ND)
+               " session(s), see colortest.log for results"
+           END-DISPLAY.
+           GOBACK.
+
+       RUN-SESSION-PARA.
+           ADD 1 TO WS-SESSION-COUNT.
+           MOVE SESSION-REC TO WS-ENV-VALUE.
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME.
+           DISPLAY WS-ENV-VALUE UPON ENVIRONMENT-VALUE.
+           DISPLAY "colorbatch: running colortest for session "
+               FUNCTION TRIM(SESSION-REC) END-DISPLAY.
+           CALL "SYSTEM" USING WS-COLORTEST-CMD END-CALL.
