@@ -0,0 +1,41 @@
+      * SPDX-FileCopyrightText: 2023 - 2024 Eli Array Minkoff
+      * SPDX-License-Identifier: GPL-3.0-only
+      * Known terminal types and the color capability level we expect
+      * of them, for VALIDATE mode's automated pass/fail check. Level
+      * 1=basic 16, 2=256-color cube, 3=24-bit true color. Add a row
+      * here when a new emulator type shows up on the floor instead of
+      * teaching the program about it.
+           01 TERM-CAP-TABLE.
+               05 TERM-CAP-COUNT PICTURE 99 VALUE 9.
+               05 TERM-CAP-ENTRIES.
+                   10 FILLER.
+                       15 FILLER PICTURE X(20) VALUE "vt100".
+                       15 FILLER PICTURE 9 VALUE 1.
+                   10 FILLER.
+                       15 FILLER PICTURE X(20) VALUE "xterm".
+                       15 FILLER PICTURE 9 VALUE 1.
+                   10 FILLER.
+                       15 FILLER PICTURE X(20) VALUE "linux".
+                       15 FILLER PICTURE 9 VALUE 1.
+                   10 FILLER.
+                       15 FILLER PICTURE X(20) VALUE "rxvt".
+                       15 FILLER PICTURE 9 VALUE 1.
+                   10 FILLER.
+                       15 FILLER PICTURE X(20) VALUE "xterm-256color".
+                       15 FILLER PICTURE 9 VALUE 2.
+                   10 FILLER.
+                       15 FILLER PICTURE X(20) VALUE "screen-256color".
+                       15 FILLER PICTURE 9 VALUE 2.
+                   10 FILLER.
+                       15 FILLER PICTURE X(20) VALUE "tmux-256color".
+                       15 FILLER PICTURE 9 VALUE 2.
+                   10 FILLER.
+                       15 FILLER PICTURE X(20) VALUE "konsole-256color".
+                       15 FILLER PICTURE 9 VALUE 2.
+                   10 FILLER.
+                       15 FILLER PICTURE X(20) VALUE "xterm-direct".
+                       15 FILLER PICTURE 9 VALUE 3.
+               05 TERM-CAP-TBL REDEFINES TERM-CAP-ENTRIES.
+                   10 TERM-CAP-ENTRY OCCURS 9 TIMES.
+                       15 TERM-CAP-NAME PICTURE X(20).
+                       15 TERM-CAP-LEVEL PICTURE 9.
