@@ -0,0 +1,19 @@
+      * SPDX-FileCopyrightText: 2023 - 2024 Eli Array Minkoff
+      * SPDX-License-Identifier: GPL-3.0-only
+      * Site-specific palette - the indexes actually used by our menu
+      * system's PF-key highlight scheme, kept here instead of as
+      * literals in colortest.cbl so the UI palette can be revised
+      * without touching the program logic.
+           01 SITE-COLOR-TABLE.
+               05 SITE-COLOR-COUNT PICTURE 99 VALUE 8.
+               05 SITE-COLOR-VALUES.
+                   10 FILLER PICTURE 999 VALUE 196.
+                   10 FILLER PICTURE 999 VALUE 021.
+                   10 FILLER PICTURE 999 VALUE 201.
+                   10 FILLER PICTURE 999 VALUE 046.
+                   10 FILLER PICTURE 999 VALUE 051.
+                   10 FILLER PICTURE 999 VALUE 226.
+                   10 FILLER PICTURE 999 VALUE 231.
+                   10 FILLER PICTURE 999 VALUE 240.
+               05 SITE-COLOR-TBL REDEFINES SITE-COLOR-VALUES.
+                   10 SITE-COLOR-IDX PICTURE 999 OCCURS 8 TIMES.
