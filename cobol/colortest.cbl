@@ -10,8 +10,28 @@
       * because a value of 1 corresponds with the NULL byte.
            SYMBOLIC CHARACTERS ESC IS 28.
            SYMBOLIC CHARACTERS LINE-FEED IS 11.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Optional plain-text/ANSI report of a run, for filing or
+      *    emailing when escalating a bad terminal emulator config.
+           SELECT REPORT-FILE ASSIGN TO "colortest.rpt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      *    Run history log - one line appended per run, so a fleet of
+      *    terminal sessions can be tracked instead of relying on
+      *    memory and sticky notes.
+           SELECT OPTIONAL LOG-FILE ASSIGN TO "colortest.log"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-REC PICTURE X(80).
+
+       FD  LOG-FILE.
+       01  LOG-REC PICTURE X(80).
+
        WORKING-STORAGE SECTION.
       * Number Display
            01 ND PICTURE ZZ9.
@@ -19,51 +39,508 @@
            01 I PICTURE 999.
       * ColorCube-Row-Part iterator value
            01 ICRP PICTURE 999.
+      * Whether to also write a report file alongside the DISPLAY output
+           01 WS-REPORT-SW PICTURE X VALUE "N".
+               88 WS-REPORT-REQUESTED VALUE "Y" "y".
+           01 WS-RPT-STATUS PICTURE XX.
+      * Name/value pair used to relax LINE SEQUENTIAL validation so the
+      * raw ESC byte can be written to REPORT-FILE without a data
+      * exception.
+           01 WS-ENV-NAME PICTURE X(16) VALUE "COB_LS_VALIDATE".
+           01 WS-ENV-VALUE PICTURE X(1) VALUE "N".
+      * Which color range(s) to run, set via PARM/command-line argument
+      * or, failing that, an operator prompt. ALL runs every block. A
+      * second token is an optional checkpoint/restart starting index
+      * for the CUBE or GRAY block, e.g. "GRAY 240" or "CUBE 130".
+           01 WS-PARM PICTURE X(40) VALUE SPACES.
+           01 WS-PARM-RANGE PICTURE X(10) VALUE SPACES.
+           01 WS-PARM-START PICTURE X(10) VALUE SPACES.
+           01 WS-RANGE-SEL PICTURE X(10) VALUE "ALL".
+               88 WS-RANGE-ALL VALUE "ALL".
+               88 WS-RANGE-BASIC VALUE "BASIC".
+               88 WS-RANGE-CUBE VALUE "CUBE".
+               88 WS-RANGE-GRAY VALUE "GRAY".
+               88 WS-RANGE-TRUECOLOR VALUE "TRUECOLOR".
+               88 WS-RANGE-SITE VALUE "SITE".
+               88 WS-RANGE-VALIDATE VALUE "VALIDATE".
+           01 WS-START-INDEX PICTURE 999 VALUE 0.
+      * Checkpointed starting points for the cube and grayscale loops -
+      * default to the full-range literals, overridden from
+      * WS-START-INDEX when the operator supplies one.
+           01 WS-CUBE1-START PICTURE 999 VALUE 16.
+           01 WS-CUBE2-START PICTURE 999 VALUE 124.
+           01 WS-GRAY-START PICTURE 999 VALUE 232.
+      * 24-bit true-color gradient components and their display forms
+           01 WS-RGB-R PICTURE 999 VALUE 0.
+           01 WS-RGB-G PICTURE 999 VALUE 0.
+           01 WS-RGB-B PICTURE 999 VALUE 0.
+           01 ND-R PICTURE ZZ9.
+           01 ND-G PICTURE ZZ9.
+           01 ND-B PICTURE ZZ9.
+      * Plain-text legend built up alongside a row of color cells, so
+      * the index survives when the color itself is lost (fax, b&w
+      * scan, grayscale screenshot).
+           01 WS-LEGEND-LINE PICTURE X(132).
+           01 WS-LEGEND-PTR PICTURE 9(4) VALUE 1.
+      * Run-history log fields
+           01 WS-LOG-STATUS PICTURE XX.
+           01 WS-LOG-USERID PICTURE X(20).
+           01 WS-LOG-DATE PICTURE 9(8).
+           01 WS-LOG-TIME PICTURE 9(8).
+      * Site-specific palette (the indexes our menu system actually
+      * uses), maintained separately from program logic.
+           COPY "siteclrs.cpy".
+           01 WS-SITE-IDX PICTURE 99.
+      * VALIDATE mode - check a terminal's advertised type against
+      * TERMCAP.cpy's known capability levels and set RETURN-CODE, for
+      * gating a terminal onto the floor from a job step or scheduler
+      * instead of eyeballing every session.
+           COPY "termcap.cpy".
+           01 WS-TERM-TYPE PICTURE X(20) VALUE SPACES.
+           01 WS-EXP-LEVEL-TXT PICTURE X(10) VALUE SPACES.
+           01 WS-EXP-LEVEL-SEL PICTURE X(10) VALUE SPACES.
+               88 WS-EXP-BASIC16 VALUE "BASIC16".
+               88 WS-EXP-CUBE256 VALUE "CUBE256".
+               88 WS-EXP-TRUECOLOR VALUE "TRUECOLOR".
+           01 WS-EXP-LEVEL-NUM PICTURE 9 VALUE 0.
+           01 WS-FOUND-LEVEL PICTURE 9 VALUE 0.
+           01 WS-TERM-IDX PICTURE 99 VALUE 0.
+           01 WS-TERM-FOUND-SW PICTURE X VALUE "N".
+               88 WS-TERM-FOUND VALUE "Y".
+           01 WS-RC-DISPLAY PICTURE 9.
+      * Session ID, set via environment variable by a batch driver
+      * running the program unattended against a list of sessions (see
+      * colorbatch.cbl) - the same ENVIRONMENT-NAME/VALUE mechanism
+      * already used above to relax LINE SEQUENTIAL validation. Left
+      * blank for a normal interactive/standalone run.
+           01 WS-SESSION-ID PICTURE X(8) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           ACCEPT WS-SESSION-ID FROM ENVIRONMENT "COLORTEST_SESSION_ID"
+               END-ACCEPT.
+
+           IF WS-SESSION-ID NOT = SPACES
+      *        Unattended batch run - no operator available to answer
+      *        prompts, so run every block and skip the report file.
+               MOVE "ALL" TO WS-RANGE-SEL
+               MOVE "N" TO WS-REPORT-SW
+           ELSE
+               ACCEPT WS-PARM FROM COMMAND-LINE END-ACCEPT
+               IF WS-PARM = SPACES
+                   DISPLAY "Range to test - ALL/BASIC/CUBE/GRAY/"
+                       "TRUECOLOR/SITE [start index] / VALIDATE "
+                       "<term> <level> (default ALL): "
+                       WITH NO ADVANCING END-DISPLAY
+                   ACCEPT WS-PARM END-ACCEPT
+               END-IF
+           END-IF.
+           IF WS-PARM NOT = SPACES
+               UNSTRING WS-PARM DELIMITED BY ALL SPACE
+                   INTO WS-PARM-RANGE WS-PARM-START
+               END-UNSTRING
+               MOVE FUNCTION UPPER-CASE(WS-PARM-RANGE) TO WS-RANGE-SEL
+               IF FUNCTION TRIM(WS-PARM-START) IS NUMERIC
+                   MOVE FUNCTION NUMVAL(WS-PARM-START) TO WS-START-INDEX
+               END-IF
+           END-IF.
+      *    VALIDATE mode short-circuits the whole visual run - it
+      *    parses the terminal type and the capability level we
+      *    expect of it out of the same PARM string, in place of the
+      *    optional start index, then sets RETURN-CODE and stops.
+           IF WS-RANGE-VALIDATE
+               UNSTRING WS-PARM DELIMITED BY ALL SPACE
+                   INTO WS-PARM-RANGE WS-TERM-TYPE WS-EXP-LEVEL-TXT
+               END-UNSTRING
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-EXP-LEVEL-TXT))
+                   TO WS-EXP-LEVEL-SEL
+               PERFORM VALIDATE-PARA
+               PERFORM LOG-RUN-PARA
+               GOBACK
+           END-IF.
+
+           IF NOT (WS-RANGE-ALL OR WS-RANGE-BASIC OR WS-RANGE-CUBE
+                   OR WS-RANGE-GRAY OR WS-RANGE-TRUECOLOR
+                   OR WS-RANGE-SITE)
+               DISPLAY "Unrecognized range '" FUNCTION TRIM(WS-PARM)
+                   "', defaulting to ALL" END-DISPLAY
+               MOVE "ALL" TO WS-RANGE-SEL
+           END-IF.
+
+      *    Apply a checkpoint/restart starting index, if given and
+      *    within the selected block's range, rounded down to the
+      *    nearest valid row boundary for the cube.
+           IF WS-START-INDEX NOT = 0
+               IF WS-RANGE-GRAY AND WS-START-INDEX >= 232
+                       AND WS-START-INDEX <= 255
+                   MOVE WS-START-INDEX TO WS-GRAY-START
+               END-IF
+               IF WS-RANGE-CUBE
+                   IF WS-START-INDEX >= 124 AND WS-START-INDEX < 160
+                       COMPUTE WS-CUBE2-START =
+                           WS-START-INDEX -
+                           FUNCTION MOD(WS-START-INDEX - 124, 6)
+                       MOVE 52 TO WS-CUBE1-START
+                   END-IF
+                   IF WS-START-INDEX >= 16 AND WS-START-INDEX < 52
+                       COMPUTE WS-CUBE1-START =
+                           WS-START-INDEX -
+                           FUNCTION MOD(WS-START-INDEX - 16, 6)
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF WS-SESSION-ID = SPACES
+               DISPLAY "Write report to colortest.rpt? (Y/N) "
+                   WITH NO ADVANCING END-DISPLAY
+               ACCEPT WS-REPORT-SW END-ACCEPT
+           END-IF.
+           IF WS-REPORT-REQUESTED
+               DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+               DISPLAY WS-ENV-VALUE UPON ENVIRONMENT-VALUE
+               OPEN OUTPUT REPORT-FILE
+               IF WS-RPT-STATUS NOT = "00"
+                   DISPLAY "colortest: could not open colortest.rpt "
+                       "(status " WS-RPT-STATUS "), skipping report"
+                   END-DISPLAY
+                   MOVE "N" TO WS-REPORT-SW
+               END-IF
+           END-IF.
+           IF WS-REPORT-REQUESTED
+               MOVE "colortest report - ESC[48;5;<n>m plus index legend"
+                   TO REPORT-REC
+               WRITE REPORT-REC
+           END-IF.
+
       *    Print the first 16 colors - these vary by terminal config
-           DISPLAY LINE-FEED WITH NO ADVANCING END-DISPLAY.
-           PERFORM COLOR-CELL-PARA TEST BEFORE VARYING I
-           FROM 0 BY 1 UNTIL I=16.
-           DISPLAY ESC'[0m'LINE-FEED END-DISPLAY.
+           IF WS-RANGE-ALL OR WS-RANGE-BASIC
+               DISPLAY LINE-FEED WITH NO ADVANCING END-DISPLAY
+               PERFORM RESET-LEGEND-PARA
+               PERFORM COLOR-CELL-PARA TEST BEFORE VARYING I
+               FROM 0 BY 1 UNTIL I=16
+               DISPLAY ESC'[0m'LINE-FEED END-DISPLAY
+               PERFORM SHOW-LEGEND-PARA
+           END-IF.
 
       *    Print the 6 sides of the color cube - these are more
       *    standardized but the order is a bit odd, thus the need for
       *    the below trickery
-           PERFORM CUBE-ROW-PARA TEST BEFORE VARYING I
-           FROM 16 BY 6 UNTIL I=52.
-           DISPLAY LINE-FEED WITH NO ADVANCING END-DISPLAY.
+           IF WS-RANGE-ALL OR WS-RANGE-CUBE
+               PERFORM CUBE-ROW-PARA TEST BEFORE VARYING I
+               FROM WS-CUBE1-START BY 6 UNTIL I=52
+               DISPLAY LINE-FEED WITH NO ADVANCING END-DISPLAY
 
-           PERFORM CUBE-ROW-PARA TEST BEFORE VARYING I
-           FROM 124 BY 6 UNTIL I=160.
-           DISPLAY LINE-FEED WITH NO ADVANCING END-DISPLAY.
+               PERFORM CUBE-ROW-PARA TEST BEFORE VARYING I
+               FROM WS-CUBE2-START BY 6 UNTIL I=160
+               DISPLAY LINE-FEED WITH NO ADVANCING END-DISPLAY
+           END-IF.
 
       *    Finally, the 24 grays
-           PERFORM COLOR-CELL-PARA TEST BEFORE VARYING I
-           FROM 232 BY 1 UNTIL I=256.
-           DISPLAY ESC"[0m"LINE-FEED END-DISPLAY.
-           STOP RUN.
+           IF WS-RANGE-ALL OR WS-RANGE-GRAY
+               PERFORM RESET-LEGEND-PARA
+               PERFORM COLOR-CELL-PARA TEST BEFORE VARYING I
+               FROM WS-GRAY-START BY 1 UNTIL I=256
+               DISPLAY ESC"[0m"LINE-FEED END-DISPLAY
+               PERFORM SHOW-LEGEND-PARA
+           END-IF.
+
+      *    Foreground-color companion run - same layout and range
+      *    selection as the background blocks above, but using the
+      *    38;5 (foreground) SGR form, so background and foreground
+      *    palettes can be compared side by side from one run.
+           IF WS-RANGE-ALL OR WS-RANGE-BASIC
+               DISPLAY LINE-FEED WITH NO ADVANCING END-DISPLAY
+               PERFORM RESET-LEGEND-PARA
+               PERFORM FG-COLOR-CELL-PARA TEST BEFORE VARYING I
+               FROM 0 BY 1 UNTIL I=16
+               DISPLAY ESC'[0m'LINE-FEED END-DISPLAY
+               PERFORM SHOW-LEGEND-PARA
+           END-IF.
+
+           IF WS-RANGE-ALL OR WS-RANGE-CUBE
+               PERFORM FG-CUBE-ROW-PARA TEST BEFORE VARYING I
+               FROM WS-CUBE1-START BY 6 UNTIL I=52
+               DISPLAY LINE-FEED WITH NO ADVANCING END-DISPLAY
+
+               PERFORM FG-CUBE-ROW-PARA TEST BEFORE VARYING I
+               FROM WS-CUBE2-START BY 6 UNTIL I=160
+               DISPLAY LINE-FEED WITH NO ADVANCING END-DISPLAY
+           END-IF.
+
+           IF WS-RANGE-ALL OR WS-RANGE-GRAY
+               PERFORM RESET-LEGEND-PARA
+               PERFORM FG-COLOR-CELL-PARA TEST BEFORE VARYING I
+               FROM WS-GRAY-START BY 1 UNTIL I=256
+               DISPLAY ESC"[0m"LINE-FEED END-DISPLAY
+               PERFORM SHOW-LEGEND-PARA
+           END-IF.
+
+      *    24-bit "true color" gradient - red, green, then blue ramps,
+      *    using the 48;2;r;g;b SGR form, for terminals advertising
+      *    direct-color support.
+           IF WS-RANGE-ALL OR WS-RANGE-TRUECOLOR
+               PERFORM TRUECOLOR-PARA
+           END-IF.
+
+      *    Site palette only - just the indexes our menu system's
+      *    PF-key highlight scheme actually uses (SITECLRS.cpy), not
+      *    part of ALL since the full-palette blocks above already
+      *    cover these indexes.
+           IF WS-RANGE-SITE
+               PERFORM SITE-COLOR-PARA
+               PERFORM FG-SITE-COLOR-PARA
+           END-IF.
+
+           IF WS-REPORT-REQUESTED
+               CLOSE REPORT-FILE
+               DISPLAY "Report written to colortest.rpt" END-DISPLAY
+           END-IF.
+
+           PERFORM LOG-RUN-PARA.
+           GOBACK.
+
+       LOG-RUN-PARA.
+           ACCEPT WS-LOG-USERID FROM ENVIRONMENT "USER" END-ACCEPT.
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD END-ACCEPT.
+           ACCEPT WS-LOG-TIME FROM TIME END-ACCEPT.
+           OPEN EXTEND LOG-FILE.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT LOG-FILE
+           END-IF.
+           MOVE SPACES TO LOG-REC.
+           IF WS-RANGE-VALIDATE
+               MOVE RETURN-CODE TO WS-RC-DISPLAY
+               STRING WS-LOG-DATE "T" WS-LOG-TIME " user="
+                   FUNCTION TRIM(WS-LOG-USERID) " range="
+                   FUNCTION TRIM(WS-RANGE-SEL) " term="
+                   FUNCTION TRIM(WS-TERM-TYPE) " rc="
+                   FUNCTION TRIM(WS-RC-DISPLAY)
+                   DELIMITED BY SIZE INTO LOG-REC
+               END-STRING
+           ELSE
+               IF WS-SESSION-ID NOT = SPACES
+                   STRING WS-LOG-DATE "T" WS-LOG-TIME " user="
+                       FUNCTION TRIM(WS-LOG-USERID) " range="
+                       FUNCTION TRIM(WS-RANGE-SEL) " session="
+                       FUNCTION TRIM(WS-SESSION-ID)
+                       DELIMITED BY SIZE INTO LOG-REC
+                   END-STRING
+               ELSE
+                   STRING WS-LOG-DATE "T" WS-LOG-TIME " user="
+                       FUNCTION TRIM(WS-LOG-USERID) " range="
+                       FUNCTION TRIM(WS-RANGE-SEL)
+                       DELIMITED BY SIZE INTO LOG-REC
+                   END-STRING
+               END-IF
+           END-IF.
+           WRITE LOG-REC.
+           CLOSE LOG-FILE.
+
+       VALIDATE-PARA.
+           MOVE 0 TO WS-EXP-LEVEL-NUM.
+           IF WS-EXP-BASIC16
+               MOVE 1 TO WS-EXP-LEVEL-NUM
+           END-IF
+           IF WS-EXP-CUBE256
+               MOVE 2 TO WS-EXP-LEVEL-NUM
+           END-IF
+           IF WS-EXP-TRUECOLOR
+               MOVE 3 TO WS-EXP-LEVEL-NUM
+           END-IF.
+
+           IF WS-EXP-LEVEL-NUM = 0
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "VALIDATE: expected level '"
+                   FUNCTION TRIM(WS-EXP-LEVEL-SEL)
+                   "' is not BASIC16/CUBE256/TRUECOLOR - needs "
+                   "manual review" END-DISPLAY
+           ELSE
+               MOVE "N" TO WS-TERM-FOUND-SW
+               PERFORM VALIDATE-LOOKUP-PARA TEST BEFORE
+                   VARYING WS-TERM-IDX FROM 1 BY 1
+                   UNTIL WS-TERM-IDX > TERM-CAP-COUNT
+                       OR WS-TERM-FOUND
+
+               IF NOT WS-TERM-FOUND
+                   MOVE 4 TO RETURN-CODE
+                   DISPLAY "VALIDATE: terminal type '"
+                       FUNCTION TRIM(WS-TERM-TYPE)
+                       "' not in TERMCAP.cpy - needs manual review"
+                   END-DISPLAY
+               ELSE
+                   IF WS-FOUND-LEVEL >= WS-EXP-LEVEL-NUM
+                       MOVE 0 TO RETURN-CODE
+                       DISPLAY "VALIDATE: " FUNCTION TRIM(WS-TERM-TYPE)
+                           " meets " FUNCTION TRIM(WS-EXP-LEVEL-SEL)
+                           " - PASS" END-DISPLAY
+                   ELSE
+                       MOVE 8 TO RETURN-CODE
+                       DISPLAY "VALIDATE: " FUNCTION TRIM(WS-TERM-TYPE)
+                           " does not meet "
+                           FUNCTION TRIM(WS-EXP-LEVEL-SEL)
+                           " - FAIL" END-DISPLAY
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-LOOKUP-PARA.
+           IF FUNCTION UPPER-CASE(TERM-CAP-NAME(WS-TERM-IDX)) =
+                   FUNCTION UPPER-CASE(WS-TERM-TYPE)
+               MOVE "Y" TO WS-TERM-FOUND-SW
+               MOVE TERM-CAP-LEVEL(WS-TERM-IDX) TO WS-FOUND-LEVEL
+           END-IF.
 
        COLOR-CELL-PARA.
            MOVE I TO ND
-           DISPLAY ESC"[48;5;"FUNCTION TRIM(ND)"m  " WITH NO ADVANCING
+           DISPLAY ESC"[48;5;"FUNCTION TRIM(ND)"m   " WITH NO ADVANCING
            END-DISPLAY.
+      *    ND is PIC ZZ9 - a fixed 3-character, zero-suppressed field -
+      *    so STRINGing it in unTRIMmed lines each legend entry up
+      *    under the 3-character-wide swatch above it instead of the
+      *    variable-width TRIM()'d text drifting out of column.
+           STRING ND DELIMITED BY SIZE
+               INTO WS-LEGEND-LINE WITH POINTER WS-LEGEND-PTR
+           END-STRING.
+           IF WS-REPORT-REQUESTED
+               MOVE SPACES TO REPORT-REC
+               STRING ESC "[48;5;" FUNCTION TRIM(ND) "m  " ESC "[0m"
+                   " index=" FUNCTION TRIM(ND)
+                   DELIMITED BY SIZE INTO REPORT-REC
+               WRITE REPORT-REC
+           END-IF.
+
+       RESET-LEGEND-PARA.
+           MOVE SPACES TO WS-LEGEND-LINE.
+           MOVE 1 TO WS-LEGEND-PTR.
+
+       SHOW-LEGEND-PARA.
+      *    TRAILING only - each ND token carries real leading spaces
+      *    (it's PIC ZZ9, zero-suppressed) that line the legend up
+      *    under its swatch; a plain TRIM would eat the first token's
+      *    leading spaces too and shift the whole row out of column.
+           DISPLAY FUNCTION TRIM(WS-LEGEND-LINE TRAILING) END-DISPLAY.
+
+      *    Mirrors the 2-space gap CUBE-ROW-PARA/FG-CUBE-ROW-PARA print
+      *    between the cube's 3 sides, so the legend's column breaks
+      *    land under the same swatch-row breaks instead of sliding
+      *    out of alignment after the first gap.
+       LEGEND-GAP-PARA.
+           STRING "  " DELIMITED BY SIZE
+               INTO WS-LEGEND-LINE WITH POINTER WS-LEGEND-PTR
+           END-STRING.
 
        CUBE-ROW-PARA.
+           PERFORM RESET-LEGEND-PARA.
            PERFORM CUBE-ROW-PART-PARA TEST BEFORE VARYING ICRP
            FROM 0 BY 1 UNTIL ICRP=6.
            DISPLAY ESC"[0m  " WITH NO ADVANCING END-DISPLAY.
+           PERFORM LEGEND-GAP-PARA.
 
            PERFORM CUBE-ROW-PART-PARA TEST BEFORE VARYING ICRP
            FROM 36 by 1 UNTIL ICRP=42.
            DISPLAY ESC"[0m  " WITH NO ADVANCING END-DISPLAY.
+           PERFORM LEGEND-GAP-PARA.
 
            PERFORM CUBE-ROW-PART-PARA TEST BEFORE VARYING ICRP
            FROM 72 BY 1 UNTIL ICRP=78.
            DISPLAY ESC"[0m" END-DISPLAY.
+           PERFORM SHOW-LEGEND-PARA.
 
        CUBE-ROW-PART-PARA.
            ADD ICRP TO I END-ADD.
            PERFORM COLOR-CELL-PARA.
            SUBTRACT ICRP FROM I END-SUBTRACT.
+
+       FG-COLOR-CELL-PARA.
+           MOVE I TO ND
+           DISPLAY ESC"[38;5;"FUNCTION TRIM(ND)"m###" WITH NO ADVANCING
+           END-DISPLAY.
+           STRING ND DELIMITED BY SIZE
+               INTO WS-LEGEND-LINE WITH POINTER WS-LEGEND-PTR
+           END-STRING.
+           IF WS-REPORT-REQUESTED
+               MOVE SPACES TO REPORT-REC
+               STRING ESC "[38;5;" FUNCTION TRIM(ND) "m##" ESC "[0m"
+                   " index=" FUNCTION TRIM(ND)
+                   DELIMITED BY SIZE INTO REPORT-REC
+               WRITE REPORT-REC
+           END-IF.
+
+       FG-CUBE-ROW-PARA.
+           PERFORM RESET-LEGEND-PARA.
+           PERFORM FG-CUBE-ROW-PART-PARA TEST BEFORE VARYING ICRP
+           FROM 0 BY 1 UNTIL ICRP=6.
+           DISPLAY ESC"[0m  " WITH NO ADVANCING END-DISPLAY.
+           PERFORM LEGEND-GAP-PARA.
+
+           PERFORM FG-CUBE-ROW-PART-PARA TEST BEFORE VARYING ICRP
+           FROM 36 by 1 UNTIL ICRP=42.
+           DISPLAY ESC"[0m  " WITH NO ADVANCING END-DISPLAY.
+           PERFORM LEGEND-GAP-PARA.
+
+           PERFORM FG-CUBE-ROW-PART-PARA TEST BEFORE VARYING ICRP
+           FROM 72 BY 1 UNTIL ICRP=78.
+           DISPLAY ESC"[0m" END-DISPLAY.
+           PERFORM SHOW-LEGEND-PARA.
+
+       FG-CUBE-ROW-PART-PARA.
+           ADD ICRP TO I END-ADD.
+           PERFORM FG-COLOR-CELL-PARA.
+           SUBTRACT ICRP FROM I END-SUBTRACT.
+
+       SITE-COLOR-PARA.
+           PERFORM RESET-LEGEND-PARA.
+           PERFORM SITE-COLOR-PART-PARA TEST BEFORE VARYING WS-SITE-IDX
+           FROM 1 BY 1 UNTIL WS-SITE-IDX > SITE-COLOR-COUNT.
+           DISPLAY ESC"[0m"LINE-FEED END-DISPLAY.
+           PERFORM SHOW-LEGEND-PARA.
+
+       SITE-COLOR-PART-PARA.
+           MOVE SITE-COLOR-IDX(WS-SITE-IDX) TO I.
+           PERFORM COLOR-CELL-PARA.
+
+       FG-SITE-COLOR-PARA.
+           PERFORM RESET-LEGEND-PARA.
+           PERFORM FG-SITE-COLOR-PART-PARA TEST BEFORE VARYING
+           WS-SITE-IDX FROM 1 BY 1 UNTIL WS-SITE-IDX > SITE-COLOR-COUNT.
+           DISPLAY ESC"[0m"LINE-FEED END-DISPLAY.
+           PERFORM SHOW-LEGEND-PARA.
+
+       FG-SITE-COLOR-PART-PARA.
+           MOVE SITE-COLOR-IDX(WS-SITE-IDX) TO I.
+           PERFORM FG-COLOR-CELL-PARA.
+
+       TRUECOLOR-PARA.
+           MOVE 0 TO WS-RGB-G.
+           MOVE 0 TO WS-RGB-B.
+           DISPLAY LINE-FEED WITH NO ADVANCING END-DISPLAY.
+           PERFORM TRUECOLOR-CELL-PARA TEST BEFORE VARYING WS-RGB-R
+           FROM 0 BY 17 UNTIL WS-RGB-R > 255.
+           DISPLAY ESC"[0m"LINE-FEED END-DISPLAY.
+
+           MOVE 0 TO WS-RGB-R.
+           PERFORM TRUECOLOR-CELL-PARA TEST BEFORE VARYING WS-RGB-G
+           FROM 0 BY 17 UNTIL WS-RGB-G > 255.
+           DISPLAY ESC"[0m"LINE-FEED END-DISPLAY.
+
+           MOVE 0 TO WS-RGB-G.
+           PERFORM TRUECOLOR-CELL-PARA TEST BEFORE VARYING WS-RGB-B
+           FROM 0 BY 17 UNTIL WS-RGB-B > 255.
+           DISPLAY ESC"[0m"LINE-FEED END-DISPLAY.
+
+       TRUECOLOR-CELL-PARA.
+           MOVE WS-RGB-R TO ND-R.
+           MOVE WS-RGB-G TO ND-G.
+           MOVE WS-RGB-B TO ND-B.
+           DISPLAY ESC"[48;2;"FUNCTION TRIM(ND-R)";"FUNCTION TRIM(ND-G)
+               ";"FUNCTION TRIM(ND-B)"m  " WITH NO ADVANCING
+           END-DISPLAY.
+           IF WS-REPORT-REQUESTED
+               MOVE SPACES TO REPORT-REC
+               STRING ESC "[48;2;" FUNCTION TRIM(ND-R) ";"
+                   FUNCTION TRIM(ND-G) ";" FUNCTION TRIM(ND-B) "m  "
+                   ESC "[0m" " rgb=" FUNCTION TRIM(ND-R) ","
+                   FUNCTION TRIM(ND-G) "," FUNCTION TRIM(ND-B)
+                   DELIMITED BY SIZE INTO REPORT-REC
+               WRITE REPORT-REC
+           END-IF.
